@@ -0,0 +1,38 @@
+//CONVRUN  JOB (ACCTNO),'NIGHTLY CONVERT REGR',CLASS=A,MSGCLASS=A,     00010000
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID                          00020000
+//*--------------------------------------------------------------*    00030000
+//* NIGHTLY REGRESSION FOR CONVERT.CBL.                                00040000
+//*                                                                    00050000
+//* STEP010 RUNS CONVERT AGAINST THE CHECKED-IN SAMPLE INPUT AND       00060000
+//* WRITES ITS OUTPUT TO A WORK DATASET. STEP020 FEEDS THAT WORK       00070000
+//* DATASET INTO CONVERT-TEST AS THE ACTUAL RESULT, COMPARED AGAINST   00080000
+//* THE CHECKED-IN EXPECTED RESULT, AND APPENDS A LINE TO THE ROLLING  00090000
+//* RESULTS LOG. STEP020 ONLY RUNS IF STEP010 COMPLETED CLEANLY, AND   00100000
+//* ITS OWN RETURN CODE IS NON-ZERO WHEN CONVERT-TEST SETS TEST-FAIL,  00110000
+//* SO A BROKEN CONVERSION FAILS THE JOB INSTEAD OF SHIPPING BAD       00120000
+//* OUTPUT DOWNSTREAM.                                                 00130000
+//*                                                                    00140000
+//* PARM ON EACH STEP IS PASSED THROUGH TO THE PROGRAM'S              00150000
+//* ACCEPT ... FROM COMMAND-LINE, SO EACH DDNAME BELOW IS FOR          00160000
+//* ALLOCATION/CATALOGING ONLY -- THE PROGRAMS OPEN THEIR FILES BY     00170000
+//* THE PATH GIVEN IN PARM, NOT BY DDNAME.                             00180000
+//*--------------------------------------------------------------*    00190000
+//STEP010  EXEC PGM=CONVERT,                                          00200000
+//             PARM='src/test/resources/fixtures/convert/SAMPLE-INPUT.T00210000
+//             XT CONVERT.WORK.ACTUAL.TXT'                              00220000
+//STEPLIB  DD  DSN=PROD.CONVERT.LOADLIB,DISP=SHR                       00230000
+//INDD     DD  DSN=PROD.CONVERT.FIXTURES(SAMPLE),DISP=SHR              00240000
+//OUTDD    DD  DSN=&&CONVERT.WORK.ACTUAL,                              00250000
+//             DISP=(NEW,PASS,DELETE),                                00260000
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA                            00270000
+//SYSOUT   DD  SYSOUT=*                                                00280000
+//*                                                                    00290000
+//STEP020  EXEC PGM=CONVERT-TEST,COND=(0,NE,STEP010),                  00300000
+//             PARM='src/test/resources/fixtures/convert/EXPECTED-OUTPU00310000
+//             T.TXT CONVERT.WORK.ACTUAL.TXT CONVERT.REGRESSION.LOG'    00320000
+//STEPLIB  DD  DSN=PROD.CONVERT.LOADLIB,DISP=SHR                       00330000
+//EXPDD    DD  DSN=PROD.CONVERT.FIXTURES(EXPECTED),DISP=SHR            00340000
+//ACTDD    DD  DSN=&&CONVERT.WORK.ACTUAL,DISP=(OLD,DELETE)             00350000
+//LOGDD    DD  DSN=PROD.CONVERT.REGRESSION.LOG,DISP=MOD                00360000
+//SYSOUT   DD  SYSOUT=*                                                00370000
+//
