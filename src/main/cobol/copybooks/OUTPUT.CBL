@@ -0,0 +1,30 @@
+      ******************************************************************
+      * COPYBOOK:  OUTPUT
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      18 JUL 2014
+      * PURPOSE:   RECORD LAYOUT FOR THE CONVERTED ACCOUNT RECORDS
+      *            PRODUCED BY CONVERT.CBL. SHARED BY CONVERT.CBL AND
+      *            CONVERT-TEST.CBL SO THE TEST DRIVER'S EXPECTED AND
+      *            ACTUAL RECORD AREAS ALWAYS MATCH THE PRODUCTION
+      *            RECORD LAYOUT.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  ADDED OUT-RECORD-TYPE AND THE TRAILER VIEW SO A
+      *                CONTROL-TOTAL RECORD CAN FOLLOW THE LAST DETAIL
+      *                RECORD WITHOUT CHANGING THE OVERALL RECORD
+      *                LENGTH.
+      ******************************************************************
+           05  OUT-RECORD-TYPE               PIC X(01).
+               88  OUT-DETAIL-RECORD          VALUE "D".
+               88  OUT-TRAILER-RECORD         VALUE "T".
+           05  OUT-DETAIL-DATA.
+               10  OUT-ACCOUNT-KEY            PIC X(10).
+               10  OUT-CUSTOMER-NAME          PIC X(30).
+               10  OUT-STATUS-CODE            PIC X(02).
+               10  OUT-AMOUNT                 PIC S9(09)V99.
+               10  OUT-EFFECTIVE-DATE         PIC 9(08).
+               10  FILLER                     PIC X(18).
+           05  OUT-TRAILER-DATA REDEFINES OUT-DETAIL-DATA.
+               10  OUT-RECORD-COUNT           PIC 9(09).
+               10  OUT-CONTROL-TOTAL          PIC S9(11)V99.
+               10  FILLER                     PIC X(57).
