@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK:  INPUT
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      18 JUL 2014
+      * PURPOSE:   RECORD LAYOUT FOR THE RAW ACCOUNT RECORDS READ BY
+      *            CONVERT.CBL. IN-AMOUNT IS CARRIED AS DISPLAY TEXT
+      *            SINCE THE FEEDING SYSTEM OCCASIONALLY SENDS
+      *            NON-NUMERIC DATA IN THAT FIELD; CONVERT.CBL
+      *            VALIDATES IT BEFORE CONVERTING TO OUT-AMOUNT.
+      ******************************************************************
+           05  IN-ACCOUNT-KEY                PIC X(10).
+           05  IN-CUSTOMER-NAME              PIC X(30).
+           05  IN-STATUS-CODE                PIC X(02).
+           05  IN-AMOUNT                     PIC X(11).
+           05  IN-AMOUNT-NUM REDEFINES
+               IN-AMOUNT                     PIC S9(09)V99.
+           05  IN-EFFECTIVE-DATE             PIC 9(08).
+           05  FILLER                        PIC X(19).
