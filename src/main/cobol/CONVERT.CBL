@@ -0,0 +1,587 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      18 JUL 2014
+      * PURPOSE:   READS THE RAW ACCOUNT EXTRACT (INPUT COPYBOOK) AND
+      *            WRITES THE CONVERTED ACCOUNT FILE (OUTPUT COPYBOOK)
+      *            CONSUMED BY DOWNSTREAM JOBS AND VERIFIED BY
+      *            CONVERT-TEST.
+      *
+      * USAGE:     CONVERT INPUT-FILENAME OUTPUT-FILENAME
+      *            [CHECKPOINT-FILENAME [RESTART [REJECTS-FILENAME
+      *            [INDEXED]]]]
+      *
+      *            WHEN CHECKPOINT-FILENAME IS GIVEN, CONVERT WRITES
+      *            ITS PROGRESS TO IT EVERY CHECKPOINT-INTERVAL
+      *            RECORDS. IF A RUN ABENDS, RERUN WITH THE SAME
+      *            ARGUMENTS PLUS THE LITERAL RESTART AS THE FOURTH
+      *            ARGUMENT TO SKIP THE INPUT RECORDS ALREADY
+      *            CONVERTED AND APPEND TO THE PARTIAL OUTPUT FILE
+      *            RATHER THAN STARTING OVER.
+      *
+      *            AN INPUT RECORD WITH A BLANK ACCOUNT KEY, A
+      *            NON-NUMERIC AMOUNT, OR A BLANK STATUS CODE IS NOT
+      *            CONVERTED. IT IS COUNTED IN THE EXCEPTION REPORT
+      *            DISPLAYED AT END OF RUN AND, WHEN REJECTS-FILENAME
+      *            IS GIVEN, ALSO WRITTEN TO IT WITH A REASON CODE.
+      *
+      *            WHEN THE LITERAL INDEXED IS GIVEN AS THE SIXTH
+      *            ARGUMENT, OUTPUT-FILENAME IS BUILT AS AN INDEXED
+      *            (KSDS-STYLE) FILE KEYED ON THE ACCOUNT KEY INSTEAD
+      *            OF THE USUAL LINE SEQUENTIAL FILE, FOR DOWNSTREAM
+      *            JOBS THAT NEED TO LOOK UP AN ACCOUNT DIRECTLY
+      *            RATHER THAN SCANNING THE WHOLE FILE. THE TRAILER
+      *            RECORD IS WRITTEN WITH ITS KEY FORCED TO
+      *            HIGH-VALUES SO IT CANNOT COLLIDE WITH A REAL
+      *            ACCOUNT KEY AND ALWAYS SORTS LAST.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  OUTPUT FILE NOW ENDS WITH A TRAILER RECORD
+      *                CARRYING THE DETAIL RECORD COUNT AND THE SUM OF
+      *                OUT-AMOUNT, SO A DOWNSTREAM JOB CAN BALANCE THE
+      *                FILE WITHOUT RE-READING AND RE-ADDING IT.
+      *   08 AUG 2026  ADDED OPTIONAL CHECKPOINT/RESTART SUPPORT SO A
+      *                LONG RUN THAT ABENDS PARTWAY THROUGH DOES NOT
+      *                HAVE TO BE REPROCESSED FROM RECORD ONE.
+      *   08 AUG 2026  UNCONVERTIBLE INPUT RECORDS ARE NOW VALIDATED
+      *                OUT INSTEAD OF FLOWING GARBAGE DATA INTO THE
+      *                OUTPUT FILE, WITH AN OPTIONAL REJECTS FILE AND
+      *                AN END-OF-RUN EXCEPTION REPORT.
+      *   08 AUG 2026  ADDED AN OPTIONAL INDEXED OUTPUT MODE SO A
+      *                DOWNSTREAM JOB CAN OPEN THE CONVERTED FILE
+      *                RANDOM BY ACCOUNT KEY INSTEAD OF ONLY
+      *                SEQUENTIALLY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INPUT-FILE
+               ASSIGN TO DYNAMIC INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT CONVERT-REJECTS-FILE
+               ASSIGN TO DYNAMIC REJECTS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * ALTERNATE FORM OF THE OUTPUT FILE USED ONLY WHEN INDEXED
+      * OUTPUT MODE IS REQUESTED. ORGANIZATION IS FIXED AT COMPILE
+      * TIME IN COBOL, SO A SECOND SELECT/FD IS NEEDED RATHER THAN
+      * SWITCHING OUTPUT-FILE'S OWN ORGANIZATION AT RUN TIME.
+           SELECT INDEXED-OUTPUT-FILE
+               ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INDEXED-OUTPUT-KEY
+               FILE STATUS IS INDEXED-OUTPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           COPY INPUT.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           COPY OUTPUT.
+
+      * HOLDS THE LAST INPUT RECORD NUMBER SUCCESSFULLY CONVERTED AND
+      * THE RUNNING OUTPUT COUNT/TOTAL AS OF THAT RECORD, SO A RESTART
+      * CAN SKIP PAST ALREADY-CONVERTED INPUT AND PICK THE TRAILER'S
+      * RUNNING FIGURES BACK UP WHERE THEY LEFT OFF. THE REJECT TALLIES
+      * ARE CARRIED TOO, SO THE END-OF-RUN EXCEPTION REPORT AFTER A
+      * RESTART STILL COVERS RECORDS REJECTED BEFORE THE ABEND, NOT
+      * JUST THE RESUMED PORTION OF THE RUN.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-INPUT-LINE-NUMBER    PIC 9(09).
+           05  CKPT-OUTPUT-LINE-NUMBER   PIC 9(09).
+           05  CKPT-CONTROL-TOTAL        PIC S9(11)V99.
+           05  CKPT-REJECT-COUNT         PIC 9(09).
+           05  CKPT-BAD-KEY-COUNT        PIC 9(09).
+           05  CKPT-BAD-AMOUNT-COUNT     PIC 9(09).
+           05  CKPT-BAD-STATUS-COUNT     PIC 9(09).
+           05  FILLER                    PIC X(20).
+
+      * CARRIES A REJECTED INPUT RECORD, UNCHANGED, ALONGSIDE THE
+      * REASON IT COULD NOT BE CONVERTED.
+       FD  CONVERT-REJECTS-FILE.
+       01  REJECT-RECORD.
+           05  REJECT-REASON-CODE        PIC X(04).
+           05  REJECT-REASON-TEXT        PIC X(30).
+           05  REJECT-RAW-INPUT          PIC X(80).
+
+      * CARRIES THE SAME BYTES AS OUTPUT-RECORD BUT DECLARED WITH ITS
+      * OWN FIELD NAMES SO RECORD KEY CAN NAME A FIELD DECLARED
+      * DIRECTLY IN THIS FD. THE KEY OVERLAYS THE SAME BYTE RANGE AS
+      * OUT-ACCOUNT-KEY IN THE OUTPUT COPYBOOK -- TRUE FOR A DETAIL
+      * RECORD, BUT THAT RANGE IS ALSO WHERE OUT-TRAILER-DATA PUTS
+      * OUT-RECORD-COUNT AND THE LEADING DIGIT OF OUT-CONTROL-TOTAL, SO
+      * THE TRAILER CANNOT SHARE THIS SAME-BYTES VIEW -- FORCING THE
+      * KEY TO HIGH-VALUES WOULD DESTROY ITS OWN COUNT/TOTAL. THE
+      * SECOND RECORD BELOW GIVES THE TRAILER ITS OWN NON-OVERLAPPING
+      * LAYOUT, KEY FIRST AND COUNT/TOTAL AFTER IT.
+       FD  INDEXED-OUTPUT-FILE.
+       01  INDEXED-OUTPUT-RECORD.
+           05  INDEXED-OUTPUT-RECORD-TYPE PIC X(01).
+           05  INDEXED-OUTPUT-KEY         PIC X(10).
+           05  FILLER                     PIC X(69).
+       01  INDEXED-OUTPUT-TRAILER REDEFINES INDEXED-OUTPUT-RECORD.
+           05  INDEXED-OUTPUT-TRAILER-TYPE  PIC X(01).
+           05  INDEXED-OUTPUT-TRAILER-KEY   PIC X(10).
+           05  INDEXED-OUTPUT-TRAILER-COUNT PIC 9(09).
+           05  INDEXED-OUTPUT-TRAILER-TOTAL PIC S9(11)V99.
+           05  FILLER                       PIC X(47).
+
+       WORKING-STORAGE SECTION.
+
+       01  ARGS PIC X(500).
+
+       01  ARG-VALUES.
+           05  INPUT-FILENAME           PIC X(120).
+           05  OUTPUT-FILENAME          PIC X(120).
+           05  CHECKPOINT-FILENAME      PIC X(120).
+           05  RESTART-INDICATOR        PIC X(10).
+           05  REJECTS-FILENAME         PIC X(120).
+           05  OUTPUT-MODE-INDICATOR    PIC X(10).
+
+      * CHECKPOINT-FILENAME AND RESTART-INDICATOR ARE OPTIONAL. WHEN A
+      * CHECKPOINT FILE IS NAMED, PROGRESS IS SAVED TO IT EVERY
+      * CHECKPOINT-INTERVAL RECORDS; WHEN RESTART-INDICATOR IS THE
+      * LITERAL "RESTART", THE LAST CHECKPOINT IS USED TO SKIP INPUT
+      * ALREADY CONVERTED AND RESUME THE OUTPUT FILE IN PLACE.
+       01  CHECKPOINT-REQUESTED-SW      PIC X VALUE SPACE.
+           88  CHECKPOINT-REQUESTED     VALUE "Y".
+       01  RESTART-REQUESTED-SW         PIC X VALUE SPACE.
+           88  RESTART-REQUESTED        VALUE "Y".
+
+      * SET WHEN A RESTART'S CHECKPOINT ALREADY COVERED THE ENTIRE
+      * INPUT FILE, SO THE INITIAL READ IN 0500-INITIALIZE HITS END
+      * OF FILE BEFORE A SINGLE RECORD IS CONVERTED THIS RUN. WITHOUT
+      * THIS, 0000-MAIN WOULD STILL WRITE A FRESH TRAILER ONTO THE
+      * OUTPUT FILE'S EXISTING ONE, LEAVING TWO TRAILER RECORDS.
+       01  RESTART-NOTHING-TO-CONVERT-SW PIC X VALUE SPACE.
+           88  RESTART-NOTHING-TO-CONVERT VALUE "Y".
+
+       01  CHECKPOINT-FILE-STATUS       PIC X(2) VALUE "00".
+       01  CHECKPOINT-INTERVAL          PIC 9(6) VALUE 1000.
+       01  RECORDS-SINCE-CHECKPOINT     PIC 9(6) VALUE ZERO.
+       01  RESTART-SKIP-COUNT           PIC 9(09) VALUE ZERO.
+       01  RESTART-SKIP-INDEX           PIC 9(09) VALUE ZERO.
+
+      * REJECTS-FILENAME IS OPTIONAL. AN INVALID INPUT RECORD IS
+      * ALWAYS EXCLUDED FROM THE OUTPUT FILE AND COUNTED IN THE
+      * EXCEPTION REPORT; IT IS ONLY WRITTEN TO A REJECTS FILE WHEN
+      * ONE WAS NAMED.
+       01  REJECTS-REQUESTED-SW         PIC X VALUE SPACE.
+           88  REJECTS-REQUESTED        VALUE "Y".
+       01  VALID-INPUT-SW               PIC X VALUE "Y".
+           88  VALID-INPUT               VALUE "Y".
+       01  REJECT-COUNT                 PIC 9(09) VALUE ZERO.
+       01  BAD-KEY-COUNT                PIC 9(09) VALUE ZERO.
+       01  BAD-AMOUNT-COUNT             PIC 9(09) VALUE ZERO.
+       01  BAD-STATUS-COUNT             PIC 9(09) VALUE ZERO.
+
+      * HOLDS ENOUGH OF EACH REJECTED RECORD (LINE NUMBER, KEY, AND
+      * REASON) TO LIST IT AT END OF RUN EVEN WHEN NO REJECTS-FILENAME
+      * WAS SUPPLIED. BOUNDED THE SAME WAY THE REPORT PROGRAM BOUNDS
+      * ITS STATUS-CODE TABLE -- A RUN WITH MORE REJECTS THAN THAT
+      * STILL COUNTS THEM ALL, IT JUST STOPS LISTING THEM INDIVIDUALLY
+      * AND POINTS AT THE REJECTS FILE FOR THE REST.
+       01  EXCEPTION-DETAIL-TABLE.
+           05  EXCEPTION-DETAIL OCCURS 50 TIMES.
+               10  EXCEPTION-DETAIL-LINE   PIC 9(06).
+               10  EXCEPTION-DETAIL-KEY    PIC X(10).
+               10  EXCEPTION-DETAIL-REASON PIC X(30).
+       01  EXCEPTION-DETAIL-USED        PIC 9(04) VALUE ZERO.
+       01  EXCEPTION-DETAIL-INDEX       PIC 9(04) VALUE ZERO.
+       01  EXCEPTION-DETAIL-OVERFLOW    PIC 9(09) VALUE ZERO.
+
+      * OUTPUT-MODE-INDICATOR IS OPTIONAL. WHEN IT IS THE LITERAL
+      * "INDEXED", THE CONVERTED FILE IS BUILT AS AN INDEXED FILE
+      * (SELECT INDEXED-OUTPUT-FILE) INSTEAD OF LINE SEQUENTIAL.
+       01  OUTPUT-MODE-INDEXED-SW       PIC X VALUE SPACE.
+           88  OUTPUT-MODE-INDEXED      VALUE "Y".
+       01  INDEXED-OUTPUT-STATUS        PIC X(2) VALUE "00".
+
+       01  EOF-INPUT PIC X VALUE SPACES.
+           88  END-OF-INPUT             VALUE "Y".
+       01  INPUT-LINE-NUMBER            PIC 9(6) VALUE ZERO.
+       01  OUTPUT-LINE-NUMBER           PIC 9(6) VALUE ZERO.
+       01  OUTPUT-CONTROL-TOTAL         PIC S9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 0500-INITIALIZE
+           PERFORM 1000-CONVERT-RECORDS UNTIL END-OF-INPUT
+           IF  CHECKPOINT-REQUESTED
+               PERFORM 1600-WRITE-CHECKPOINT
+           END-IF
+           IF  RESTART-NOTHING-TO-CONVERT
+               DISPLAY 'RESTART: CHECKPOINT ALREADY COVERED THE ENTIRE'
+                   ' INPUT -- TRAILER NOT REWRITTEN'
+           ELSE
+               PERFORM 1500-WRITE-TRAILER
+           END-IF
+           PERFORM 8000-TERMINATE
+           GOBACK
+           .
+
+       0500-INITIALIZE.
+
+           ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
+           UNSTRING ARGS DELIMITED BY SPACE
+               INTO INPUT-FILENAME OUTPUT-FILENAME
+                   CHECKPOINT-FILENAME RESTART-INDICATOR
+                   REJECTS-FILENAME OUTPUT-MODE-INDICATOR
+           END-UNSTRING
+
+           IF  INPUT-FILENAME = SPACES
+           OR OUTPUT-FILENAME = SPACES
+               DISPLAY 'USAGE: CONVERT INPUT-FILENAME'
+                   ' OUTPUT-FILENAME [CHECKPOINT-FILENAME [RESTART'
+                   ' [REJECTS-FILENAME [INDEXED]]]]'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF  CHECKPOINT-FILENAME NOT = SPACES
+               SET CHECKPOINT-REQUESTED TO TRUE
+           END-IF
+
+           IF  FUNCTION TRIM(RESTART-INDICATOR) = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF
+
+           IF  RESTART-REQUESTED AND NOT CHECKPOINT-REQUESTED
+               DISPLAY 'USAGE: RESTART REQUIRES A CHECKPOINT-FILENAME'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF  REJECTS-FILENAME NOT = SPACES
+               SET REJECTS-REQUESTED TO TRUE
+           END-IF
+
+           IF  FUNCTION TRIM(OUTPUT-MODE-INDICATOR) = "INDEXED"
+               SET OUTPUT-MODE-INDEXED TO TRUE
+           END-IF
+
+           IF  RESTART-REQUESTED
+               PERFORM 0600-RESTART-FROM-CHECKPOINT
+           ELSE
+               OPEN INPUT INPUT-FILE
+               IF  OUTPUT-MODE-INDEXED
+                   OPEN OUTPUT INDEXED-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               IF  REJECTS-REQUESTED
+                   OPEN OUTPUT CONVERT-REJECTS-FILE
+               END-IF
+           END-IF
+
+           PERFORM 1900-READ-INPUT
+
+           IF  RESTART-REQUESTED AND END-OF-INPUT
+               SET RESTART-NOTHING-TO-CONVERT TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+      * REOPENS THE INPUT FILE FROM THE TOP AND READS PAST THE INPUT
+      * RECORDS THE LAST CHECKPOINT SAYS WERE ALREADY CONVERTED (LINE
+      * SEQUENTIAL HAS NO RRN TO SEEK TO), THEN OPENS THE OUTPUT FILE
+      * FOR EXTEND SO THE ALREADY-WRITTEN OUTPUT RECORDS ARE KEPT AND
+      * THE RUNNING COUNT/TOTAL PICK UP WHERE THE CHECKPOINT LEFT OFF.
+      ******************************************************************
+       0600-RESTART-FROM-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY 'RESTART: NO CHECKPOINT FOUND IN '
+                       CHECKPOINT-FILENAME
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE CHECKPOINT-FILE
+                   GOBACK
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           MOVE CKPT-INPUT-LINE-NUMBER TO RESTART-SKIP-COUNT
+           MOVE CKPT-OUTPUT-LINE-NUMBER TO OUTPUT-LINE-NUMBER
+           MOVE CKPT-CONTROL-TOTAL TO OUTPUT-CONTROL-TOTAL
+           MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+           MOVE CKPT-BAD-KEY-COUNT TO BAD-KEY-COUNT
+           MOVE CKPT-BAD-AMOUNT-COUNT TO BAD-AMOUNT-COUNT
+           MOVE CKPT-BAD-STATUS-COUNT TO BAD-STATUS-COUNT
+
+           OPEN INPUT INPUT-FILE
+           PERFORM 0650-SKIP-INPUT-RECORD
+               VARYING RESTART-SKIP-INDEX FROM 1 BY 1
+               UNTIL RESTART-SKIP-INDEX > RESTART-SKIP-COUNT
+
+           IF  OUTPUT-MODE-INDEXED
+               OPEN I-O INDEXED-OUTPUT-FILE
+           ELSE
+               OPEN EXTEND OUTPUT-FILE
+           END-IF
+
+           IF  REJECTS-REQUESTED
+               OPEN EXTEND CONVERT-REJECTS-FILE
+           END-IF
+
+           DISPLAY 'RESTART: RESUMING AFTER INPUT RECORD '
+               CKPT-INPUT-LINE-NUMBER
+           .
+
+       0650-SKIP-INPUT-RECORD.
+
+           READ INPUT-FILE
+               AT END
+                   DISPLAY 'RESTART: CHECKPOINT PAST END OF INPUT'
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               NOT AT END
+                   ADD 1 TO INPUT-LINE-NUMBER
+           END-READ
+           .
+
+       1000-CONVERT-RECORDS.
+
+           PERFORM 1050-VALIDATE-INPUT
+
+           IF  VALID-INPUT
+               PERFORM 1100-CONVERT-ONE-RECORD
+           END-IF
+
+           IF  CHECKPOINT-REQUESTED
+               ADD 1 TO RECORDS-SINCE-CHECKPOINT
+               IF  RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                   PERFORM 1600-WRITE-CHECKPOINT
+                   MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+               END-IF
+           END-IF
+
+           PERFORM 1900-READ-INPUT
+           .
+
+      ******************************************************************
+      * REJECTS AN INPUT RECORD WITH A BLANK ACCOUNT KEY, A
+      * NON-NUMERIC AMOUNT, OR A BLANK STATUS CODE RATHER THAN LETTING
+      * IT FLOW INTO THE OUTPUT FILE AS GARBAGE DATA.
+      ******************************************************************
+       1050-VALIDATE-INPUT.
+
+           MOVE "Y" TO VALID-INPUT-SW
+
+           IF  IN-ACCOUNT-KEY = SPACES
+               MOVE "N" TO VALID-INPUT-SW
+               MOVE "R001" TO REJECT-REASON-CODE
+               MOVE "MISSING ACCOUNT KEY" TO REJECT-REASON-TEXT
+               ADD 1 TO BAD-KEY-COUNT
+           ELSE
+               IF  IN-AMOUNT-NUM NOT NUMERIC
+                   MOVE "N" TO VALID-INPUT-SW
+                   MOVE "R002" TO REJECT-REASON-CODE
+                   MOVE "NON-NUMERIC AMOUNT" TO REJECT-REASON-TEXT
+                   ADD 1 TO BAD-AMOUNT-COUNT
+               ELSE
+                   IF  IN-STATUS-CODE = SPACES
+                       MOVE "N" TO VALID-INPUT-SW
+                       MOVE "R003" TO REJECT-REASON-CODE
+                       MOVE "MISSING STATUS CODE" TO
+                           REJECT-REASON-TEXT
+                       ADD 1 TO BAD-STATUS-COUNT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF  NOT VALID-INPUT
+               ADD 1 TO REJECT-COUNT
+               PERFORM 1065-RECORD-EXCEPTION-DETAIL
+               IF  REJECTS-REQUESTED
+                   PERFORM 1060-WRITE-REJECT
+               END-IF
+           END-IF
+           .
+
+       1060-WRITE-REJECT.
+
+           MOVE INPUT-RECORD TO REJECT-RAW-INPUT
+           WRITE REJECT-RECORD
+           .
+
+      ******************************************************************
+      * SAVES ONE REJECTED RECORD'S LINE NUMBER, KEY, AND REASON FOR
+      * THE END-OF-RUN EXCEPTION LISTING. ONCE THE TABLE IS FULL, ANY
+      * FURTHER REJECTS ARE STILL COUNTED IN EXCEPTION-DETAIL-OVERFLOW.
+      ******************************************************************
+       1065-RECORD-EXCEPTION-DETAIL.
+
+           IF  EXCEPTION-DETAIL-USED < 50
+               ADD 1 TO EXCEPTION-DETAIL-USED
+               MOVE INPUT-LINE-NUMBER TO
+                   EXCEPTION-DETAIL-LINE(EXCEPTION-DETAIL-USED)
+               MOVE IN-ACCOUNT-KEY TO
+                   EXCEPTION-DETAIL-KEY(EXCEPTION-DETAIL-USED)
+               MOVE REJECT-REASON-TEXT TO
+                   EXCEPTION-DETAIL-REASON(EXCEPTION-DETAIL-USED)
+           ELSE
+               ADD 1 TO EXCEPTION-DETAIL-OVERFLOW
+           END-IF
+           .
+
+       1100-CONVERT-ONE-RECORD.
+
+           MOVE SPACES TO OUTPUT-RECORD
+           SET OUT-DETAIL-RECORD TO TRUE
+           MOVE IN-ACCOUNT-KEY TO OUT-ACCOUNT-KEY
+           MOVE IN-CUSTOMER-NAME TO OUT-CUSTOMER-NAME
+           MOVE IN-STATUS-CODE TO OUT-STATUS-CODE
+           MOVE IN-AMOUNT-NUM TO OUT-AMOUNT
+           MOVE IN-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE
+
+           IF  OUTPUT-MODE-INDEXED
+               MOVE OUTPUT-RECORD TO INDEXED-OUTPUT-RECORD
+               WRITE INDEXED-OUTPUT-RECORD
+           ELSE
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           ADD 1 TO OUTPUT-LINE-NUMBER
+           ADD OUT-AMOUNT TO OUTPUT-CONTROL-TOTAL
+           .
+
+      ******************************************************************
+      * SAVES THE CURRENT INPUT/OUTPUT POSITION SO A RERUN WITH RESTART
+      * CAN PICK UP HERE. THE FILE IS REOPENED FOR OUTPUT (NOT EXTEND)
+      * EACH TIME SO IT ALWAYS HOLDS ONLY THE MOST RECENT CHECKPOINT.
+      ******************************************************************
+       1600-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE INPUT-LINE-NUMBER TO CKPT-INPUT-LINE-NUMBER
+           MOVE OUTPUT-LINE-NUMBER TO CKPT-OUTPUT-LINE-NUMBER
+           MOVE OUTPUT-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL
+           MOVE REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE BAD-KEY-COUNT TO CKPT-BAD-KEY-COUNT
+           MOVE BAD-AMOUNT-COUNT TO CKPT-BAD-AMOUNT-COUNT
+           MOVE BAD-STATUS-COUNT TO CKPT-BAD-STATUS-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF  CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY 'CONVERT: WARNING -- CHECKPOINT WRITE FAILED,'
+                   ' STATUS ' CHECKPOINT-FILE-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+      ******************************************************************
+      * WRITES THE CONTROL-TOTAL RECORD THAT CLOSES OUT THE OUTPUT
+      * FILE SO A DOWNSTREAM JOB (OR CONVERT-TEST) CAN CONFIRM THE
+      * FILE WAS NOT TRUNCATED IN TRANSIT. IN INDEXED OUTPUT MODE THE
+      * TRAILER'S KEY IS FORCED TO HIGH-VALUES SO IT NEVER COLLIDES
+      * WITH A REAL ACCOUNT KEY AND ALWAYS SORTS AFTER EVERY DETAIL
+      * RECORD -- BUILT VIA INDEXED-OUTPUT-TRAILER, NOT BY COPYING
+      * OUTPUT-RECORD IN AND OVERWRITING THE KEY, SINCE THAT WOULD
+      * OVERLAY THE SAME BYTES AS OUT-RECORD-COUNT/OUT-CONTROL-TOTAL
+      * AND WIPE THEM OUT WITH HIGH-VALUES.
+      ******************************************************************
+       1500-WRITE-TRAILER.
+
+           MOVE SPACES TO OUTPUT-RECORD
+           SET OUT-TRAILER-RECORD TO TRUE
+           MOVE OUTPUT-LINE-NUMBER TO OUT-RECORD-COUNT
+           MOVE OUTPUT-CONTROL-TOTAL TO OUT-CONTROL-TOTAL
+
+           IF  OUTPUT-MODE-INDEXED
+               MOVE SPACES TO INDEXED-OUTPUT-TRAILER
+               MOVE "T" TO INDEXED-OUTPUT-TRAILER-TYPE
+               MOVE HIGH-VALUES TO INDEXED-OUTPUT-TRAILER-KEY
+               MOVE OUTPUT-LINE-NUMBER TO INDEXED-OUTPUT-TRAILER-COUNT
+               MOVE OUTPUT-CONTROL-TOTAL
+                   TO INDEXED-OUTPUT-TRAILER-TOTAL
+               WRITE INDEXED-OUTPUT-RECORD
+           ELSE
+               WRITE OUTPUT-RECORD
+           END-IF
+           .
+
+       1900-READ-INPUT.
+
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO INPUT-LINE-NUMBER
+           END-READ
+           .
+
+       8000-TERMINATE.
+
+           CLOSE INPUT-FILE
+
+           IF  OUTPUT-MODE-INDEXED
+               CLOSE INDEXED-OUTPUT-FILE
+           ELSE
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           IF  REJECTS-REQUESTED
+               CLOSE CONVERT-REJECTS-FILE
+           END-IF
+
+           DISPLAY "CONVERT: " INPUT-LINE-NUMBER " RECORDS READ, "
+               OUTPUT-LINE-NUMBER " RECORDS WRITTEN"
+
+           PERFORM 8500-DISPLAY-EXCEPTION-REPORT
+           .
+
+      ******************************************************************
+      * SUMMARIZES REJECTED INPUT RECORDS BY REASON, THEN LISTS EACH
+      * ONE INDIVIDUALLY (LINE NUMBER, KEY, AND REASON) SO A BAD FEED
+      * IS VISIBLE IN THE JOB LOG EVEN WHEN NO REJECTS-FILENAME WAS
+      * SUPPLIED.
+      ******************************************************************
+       8500-DISPLAY-EXCEPTION-REPORT.
+
+           IF  REJECT-COUNT > 0
+               DISPLAY "CONVERT: " REJECT-COUNT " RECORDS REJECTED -- "
+                   "MISSING KEY " BAD-KEY-COUNT
+                   ", NON-NUMERIC AMOUNT " BAD-AMOUNT-COUNT
+                   ", MISSING STATUS " BAD-STATUS-COUNT
+
+               PERFORM 8550-DISPLAY-EXCEPTION-DETAIL
+                   VARYING EXCEPTION-DETAIL-INDEX FROM 1 BY 1
+                   UNTIL EXCEPTION-DETAIL-INDEX > EXCEPTION-DETAIL-USED
+
+               IF  EXCEPTION-DETAIL-OVERFLOW > 0
+                   DISPLAY "CONVERT: " EXCEPTION-DETAIL-OVERFLOW
+                       " ADDITIONAL REJECTED RECORDS NOT LISTED ABOVE"
+                       ", SEE REJECTS-FILENAME OUTPUT FOR FULL DETAIL"
+               END-IF
+           END-IF
+           .
+
+       8550-DISPLAY-EXCEPTION-DETAIL.
+
+           DISPLAY "CONVERT:   LINE "
+               EXCEPTION-DETAIL-LINE(EXCEPTION-DETAIL-INDEX)
+               " KEY [" EXCEPTION-DETAIL-KEY(EXCEPTION-DETAIL-INDEX)
+               "] " FUNCTION TRIM(
+                   EXCEPTION-DETAIL-REASON(EXCEPTION-DETAIL-INDEX))
+           .
