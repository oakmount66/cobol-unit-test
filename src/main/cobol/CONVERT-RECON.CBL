@@ -0,0 +1,253 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      08 AUG 2026
+      * PURPOSE:   RECONCILES THE RAW ACCOUNT EXTRACT (INPUT COPYBOOK)
+      *            AGAINST THE CONVERTED ACCOUNT FILE (OUTPUT COPYBOOK)
+      *            IT PRODUCED. MATCHES RECORDS BY ACCOUNT KEY -- BOTH
+      *            FILES ARE IN ASCENDING KEY ORDER AND THE OUTPUT
+      *            FILE IS A SUBSET OF THE INPUT (CONVERT DROPS
+      *            REJECTED RECORDS BUT NEVER REORDERS THEM), SO A
+      *            SINGLE SEQUENTIAL PASS OVER BOTH FILES TOGETHER
+      *            FINDS EVERY UNMATCHED RECORD -- AND COMPARES THE
+      *            SUM OF THE MATCHED AMOUNTS TO THE OUTPUT FILE'S OWN
+      *            TRAILER RECORD. EACH SIDE'S KEY ORDER IS CHECKED AS
+      *            IT IS READ, SO AN OUT-OF-SEQUENCE RECORD IS FLAGGED
+      *            FOR WHAT IT IS INSTEAD OF SHOWING UP AS UNEXPLAINED
+      *            UNMATCHED RECORDS.
+      *
+      * USAGE:     CONVERT-RECON INPUT-FILENAME OUTPUT-FILENAME
+      *
+      *            RETURN-CODE IS 4 IF ANY RECORD IS UNMATCHED, THE
+      *            MATCHED TOTAL DOES NOT AGREE WITH THE TRAILER, OR
+      *            EITHER FILE IS FOUND OUT OF KEY ORDER.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  VALIDATE THAT BOTH FILES ARE ACTUALLY IN
+      *                ASCENDING KEY ORDER INSTEAD OF ONLY ASSUMING IT,
+      *                SINCE AN OUT-OF-ORDER RECORD WAS OTHERWISE
+      *                INDISTINGUISHABLE FROM A GENUINE UNMATCHED
+      *                RECORD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INPUT-FILE
+               ASSIGN TO DYNAMIC INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           COPY INPUT.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           COPY OUTPUT.
+
+       WORKING-STORAGE SECTION.
+
+       01  ARGS PIC X(500).
+
+       01  ARG-VALUES.
+           05  INPUT-FILENAME           PIC X(120).
+           05  OUTPUT-FILENAME          PIC X(120).
+
+       01  EOF-INPUT-SW                  PIC X VALUE SPACE.
+           88  END-OF-INPUT              VALUE "Y".
+       01  OUTPUT-DETAILS-DONE-SW        PIC X VALUE SPACE.
+           88  OUTPUT-DETAILS-DONE       VALUE "Y".
+
+      * THE MERGE IN 2000-RECONCILE-RECORDS ASSUMES BOTH FILES ARE IN
+      * STRICTLY ASCENDING KEY ORDER. THESE HOLD THE LAST KEY READ ON
+      * EACH SIDE SO A REGRESSION IN THAT ORDERING IS CAUGHT AND
+      * REPORTED FOR WHAT IT IS, RATHER THAN SILENTLY SURFACING AS
+      * SPURIOUS UNMATCHED-RECORD COUNTS WITH NO CLUE TO THE CAUSE.
+       01  LAST-IN-ACCOUNT-KEY           PIC X(10) VALUE LOW-VALUES.
+       01  LAST-OUT-ACCOUNT-KEY          PIC X(10) VALUE LOW-VALUES.
+       01  SEQUENCE-ERROR-SW             PIC X VALUE SPACE.
+           88  SEQUENCE-ERROR            VALUE "Y".
+
+       01  INPUT-RECORD-COUNT            PIC 9(09) VALUE ZERO.
+       01  MATCHED-COUNT                 PIC 9(09) VALUE ZERO.
+       01  UNMATCHED-INPUT-COUNT         PIC 9(09) VALUE ZERO.
+       01  UNMATCHED-OUTPUT-COUNT        PIC 9(09) VALUE ZERO.
+       01  MATCHED-AMOUNT-TOTAL          PIC S9(11)V99 VALUE ZERO.
+       01  TRAILER-STATED-COUNT          PIC 9(09) VALUE ZERO.
+       01  TRAILER-STATED-TOTAL          PIC S9(11)V99 VALUE ZERO.
+
+       01  RECON-OK-SW                   PIC X VALUE "Y".
+           88  RECON-OK                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 0500-INITIALIZE
+           PERFORM 2000-RECONCILE-RECORDS
+               UNTIL END-OF-INPUT AND OUTPUT-DETAILS-DONE
+           PERFORM 8000-DISPLAY-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       0500-INITIALIZE.
+
+           ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
+           UNSTRING ARGS DELIMITED BY SPACE
+               INTO INPUT-FILENAME OUTPUT-FILENAME
+           END-UNSTRING
+
+           IF  INPUT-FILENAME = SPACES
+           OR OUTPUT-FILENAME = SPACES
+               DISPLAY 'USAGE: CONVERT-RECON INPUT-FILENAME'
+                   ' OUTPUT-FILENAME'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+           OPEN INPUT OUTPUT-FILE
+
+           PERFORM 1900-READ-INPUT
+           PERFORM 1950-READ-OUTPUT
+           .
+
+      ******************************************************************
+      * WALKS BOTH FILES TOGETHER IN KEY ORDER. A KEY PRESENT ON ONLY
+      * ONE SIDE IS COUNTED AS UNMATCHED AND THAT SIDE ALONE ADVANCES;
+      * A KEY ON BOTH SIDES IS MATCHED AND BOTH SIDES ADVANCE.
+      ******************************************************************
+       2000-RECONCILE-RECORDS.
+
+           IF  END-OF-INPUT
+               ADD 1 TO UNMATCHED-OUTPUT-COUNT
+               PERFORM 1950-READ-OUTPUT
+           ELSE
+               IF  OUTPUT-DETAILS-DONE
+                   ADD 1 TO UNMATCHED-INPUT-COUNT
+                   PERFORM 1900-READ-INPUT
+               ELSE
+                   IF  IN-ACCOUNT-KEY = OUT-ACCOUNT-KEY
+                       ADD 1 TO MATCHED-COUNT
+                       ADD OUT-AMOUNT TO MATCHED-AMOUNT-TOTAL
+                       PERFORM 1900-READ-INPUT
+                       PERFORM 1950-READ-OUTPUT
+                   ELSE
+                       IF  IN-ACCOUNT-KEY < OUT-ACCOUNT-KEY
+                           ADD 1 TO UNMATCHED-INPUT-COUNT
+                           PERFORM 1900-READ-INPUT
+                       ELSE
+                           ADD 1 TO UNMATCHED-OUTPUT-COUNT
+                           PERFORM 1950-READ-OUTPUT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       1900-READ-INPUT.
+
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO INPUT-RECORD-COUNT
+                   IF  IN-ACCOUNT-KEY < LAST-IN-ACCOUNT-KEY
+                       SET SEQUENCE-ERROR TO TRUE
+                       DISPLAY 'CONVERT-RECON: INPUT FILE OUT OF'
+                           ' SEQUENCE AT RECORD ' INPUT-RECORD-COUNT
+                           ': KEY ' IN-ACCOUNT-KEY ' FOLLOWS '
+                           LAST-IN-ACCOUNT-KEY
+                   END-IF
+                   MOVE IN-ACCOUNT-KEY TO LAST-IN-ACCOUNT-KEY
+           END-READ
+           .
+
+      ******************************************************************
+      * READS THE NEXT OUTPUT RECORD. REACHING THE TRAILER, LIKE
+      * REACHING END OF FILE, MEANS THERE ARE NO MORE DETAIL RECORDS
+      * TO MATCH AGAINST -- ITS FIGURES ARE CAPTURED FOR THE BALANCE
+      * CHECK INSTEAD.
+      ******************************************************************
+       1950-READ-OUTPUT.
+
+           READ OUTPUT-FILE
+               AT END
+                   SET OUTPUT-DETAILS-DONE TO TRUE
+               NOT AT END
+                   IF  OUT-TRAILER-RECORD
+                       SET OUTPUT-DETAILS-DONE TO TRUE
+                       MOVE OUT-RECORD-COUNT TO TRAILER-STATED-COUNT
+                       MOVE OUT-CONTROL-TOTAL TO TRAILER-STATED-TOTAL
+                   ELSE
+                       IF  OUT-ACCOUNT-KEY < LAST-OUT-ACCOUNT-KEY
+                           SET SEQUENCE-ERROR TO TRUE
+                           DISPLAY 'CONVERT-RECON: OUTPUT FILE OUT OF'
+                               ' SEQUENCE: KEY ' OUT-ACCOUNT-KEY
+                               ' FOLLOWS ' LAST-OUT-ACCOUNT-KEY
+                       END-IF
+                       MOVE OUT-ACCOUNT-KEY TO LAST-OUT-ACCOUNT-KEY
+                   END-IF
+           END-READ
+           .
+
+       8000-DISPLAY-REPORT.
+
+           DISPLAY "==================================================="
+           DISPLAY " CONVERT-RECON RECONCILIATION REPORT"
+           DISPLAY " INPUT FILE:  " INPUT-FILENAME
+           DISPLAY " OUTPUT FILE: " OUTPUT-FILENAME
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " INPUT RECORDS READ:      " INPUT-RECORD-COUNT
+           DISPLAY " MATCHED RECORDS:         " MATCHED-COUNT
+           DISPLAY " UNMATCHED INPUT RECORDS: " UNMATCHED-INPUT-COUNT
+           DISPLAY " UNMATCHED OUTPUT RECORDS:" UNMATCHED-OUTPUT-COUNT
+           DISPLAY "---------------------------------------------------"
+
+           IF  SEQUENCE-ERROR
+               SET RECON-OK-SW TO SPACE
+               DISPLAY " RECONCILIATION UNRELIABLE: ONE OR BOTH FILES"
+                   " WERE NOT IN ASCENDING KEY ORDER -- SEE THE"
+                   " OUT-OF-SEQUENCE WARNINGS ABOVE"
+           END-IF
+
+           IF  UNMATCHED-INPUT-COUNT > 0 OR UNMATCHED-OUTPUT-COUNT > 0
+               SET RECON-OK-SW TO SPACE
+               DISPLAY " RECONCILIATION FAILED: UNMATCHED RECORDS"
+                   " PRESENT"
+           END-IF
+
+           IF  TRAILER-STATED-COUNT NOT = MATCHED-COUNT
+           OR TRAILER-STATED-TOTAL NOT = MATCHED-AMOUNT-TOTAL
+               SET RECON-OK-SW TO SPACE
+               DISPLAY " CONTROL TOTALS DO NOT AGREE: TRAILER SAYS "
+                   TRAILER-STATED-COUNT "/" TRAILER-STATED-TOTAL
+                   ", MATCHED RECORDS TOTAL " MATCHED-COUNT "/"
+                   MATCHED-AMOUNT-TOTAL
+           ELSE
+               DISPLAY " CONTROL TOTALS AGREE WITH THE OUTPUT TRAILER"
+           END-IF
+
+           DISPLAY "==================================================="
+           .
+
+       9000-TERMINATE.
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           IF  RECON-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
