@@ -0,0 +1,271 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      08 AUG 2026
+      * PURPOSE:   READS A CONVERTED ACCOUNT FILE (OUTPUT COPYBOOK)
+      *            PRODUCED BY CONVERT.CBL AND DISPLAYS A SUMMARY
+      *            REPORT: RECORD COUNTS, A BREAKDOWN BY STATUS CODE,
+      *            MIN/MAX/TOTAL ON THE NUMERIC FIELDS, AND A CHECK OF
+      *            THE COUNTED FIGURES AGAINST THE FILE'S OWN TRAILER
+      *            RECORD.
+      *
+      * USAGE:     CONVERT-RPT OUTPUT-FILENAME
+      *
+      *            RETURN-CODE IS 4 IF THE FILE HAS NO TRAILER RECORD
+      *            OR THE TRAILER DOES NOT MATCH WHAT WAS COUNTED, SO
+      *            A JOB STEP CAN CATCH A BAD FILE THE SAME WAY
+      *            CONVERT-TEST DOES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           COPY OUTPUT.
+
+       WORKING-STORAGE SECTION.
+
+       01  ARGS PIC X(500).
+
+       01  ARG-VALUES.
+           05  OUTPUT-FILENAME          PIC X(120).
+
+       01  EOF-OUTPUT PIC X VALUE SPACES.
+           88  END-OF-OUTPUT             VALUE "Y".
+
+       01  DETAIL-RECORD-COUNT           PIC 9(09) VALUE ZERO.
+       01  TRAILER-RECORD-COUNT          PIC 9(09) VALUE ZERO.
+       01  TRAILER-STATED-COUNT          PIC 9(09) VALUE ZERO.
+       01  TRAILER-STATED-TOTAL          PIC S9(11)V99 VALUE ZERO.
+
+       01  AMOUNT-TOTAL                  PIC S9(11)V99 VALUE ZERO.
+       01  AMOUNT-MIN                    PIC S9(09)V99 VALUE ZERO.
+       01  AMOUNT-MAX                    PIC S9(09)V99 VALUE ZERO.
+       01  DATE-MIN                      PIC 9(08) VALUE ZERO.
+       01  DATE-MAX                      PIC 9(08) VALUE ZERO.
+
+      * ACCUMULATES A COUNT PER DISTINCT STATUS CODE SEEN. THE TABLE
+      * IS BUILT AS CODES ARE ENCOUNTERED RATHER THAN FROM A FIXED
+      * LIST, SO THE REPORT DOES NOT NEED TO KNOW EVERY STATUS CODE
+      * THE FEEDING SYSTEM MIGHT EVER SEND.
+       01  STATUS-BREAKDOWN.
+           05  STATUS-ENTRY OCCURS 20 TIMES.
+               10  STATUS-ENTRY-CODE      PIC X(02) VALUE SPACES.
+               10  STATUS-ENTRY-COUNT     PIC 9(09) VALUE ZERO.
+       01  STATUS-ENTRY-USED             PIC 9(04) VALUE ZERO.
+       01  STATUS-ENTRY-INDEX            PIC 9(04) VALUE ZERO.
+       01  STATUS-FOUND-INDEX            PIC 9(04) VALUE ZERO.
+       01  STATUS-FOUND-SW               PIC X VALUE SPACE.
+           88  STATUS-FOUND               VALUE "Y".
+
+      * COUNTS DETAIL RECORDS WHOSE STATUS CODE DID NOT FIT IN
+      * STATUS-BREAKDOWN BECAUSE ALL 20 SLOTS WERE ALREADY IN USE BY
+      * OTHER DISTINCT CODES. REPORTED AS A SINGLE "OTHER" LINE SO A
+      * FEEDING SYSTEM THAT SENDS MORE THAN 20 DISTINCT CODES IS STILL
+      * FULLY ACCOUNTED FOR IN THE TOTALS RATHER THAN SILENTLY DROPPED.
+       01  STATUS-OVERFLOW-COUNT         PIC 9(09) VALUE ZERO.
+
+       01  BALANCE-OK-SW                 PIC X VALUE "Y".
+           88  BALANCE-OK                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 0500-INITIALIZE
+           PERFORM 1000-PROCESS-RECORDS UNTIL END-OF-OUTPUT
+           PERFORM 8000-DISPLAY-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       0500-INITIALIZE.
+
+           ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
+           UNSTRING ARGS DELIMITED BY SPACE
+               INTO OUTPUT-FILENAME
+           END-UNSTRING
+
+           IF  OUTPUT-FILENAME = SPACES
+               DISPLAY 'USAGE: CONVERT-RPT OUTPUT-FILENAME'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT OUTPUT-FILE
+
+           PERFORM 1900-READ-RECORD
+           .
+
+       1000-PROCESS-RECORDS.
+
+           IF  OUT-TRAILER-RECORD
+               PERFORM 1200-TALLY-TRAILER
+           ELSE
+               PERFORM 1100-TALLY-DETAIL
+           END-IF
+
+           PERFORM 1900-READ-RECORD
+           .
+
+       1100-TALLY-DETAIL.
+
+           ADD 1 TO DETAIL-RECORD-COUNT
+           ADD OUT-AMOUNT TO AMOUNT-TOTAL
+           PERFORM 1150-TALLY-STATUS
+
+           IF  DETAIL-RECORD-COUNT = 1
+               MOVE OUT-AMOUNT TO AMOUNT-MIN
+               MOVE OUT-AMOUNT TO AMOUNT-MAX
+               MOVE OUT-EFFECTIVE-DATE TO DATE-MIN
+               MOVE OUT-EFFECTIVE-DATE TO DATE-MAX
+           ELSE
+               IF  OUT-AMOUNT < AMOUNT-MIN
+                   MOVE OUT-AMOUNT TO AMOUNT-MIN
+               END-IF
+               IF  OUT-AMOUNT > AMOUNT-MAX
+                   MOVE OUT-AMOUNT TO AMOUNT-MAX
+               END-IF
+               IF  OUT-EFFECTIVE-DATE < DATE-MIN
+                   MOVE OUT-EFFECTIVE-DATE TO DATE-MIN
+               END-IF
+               IF  OUT-EFFECTIVE-DATE > DATE-MAX
+                   MOVE OUT-EFFECTIVE-DATE TO DATE-MAX
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * LOOKS UP OUT-STATUS-CODE IN THE BREAKDOWN TABLE, ADDING A NEW
+      * ENTRY IF THIS IS THE FIRST TIME THE CODE HAS BEEN SEEN, THEN
+      * ADDS ONE TO THAT CODE'S COUNT. THE MATCHING SLOT IS REMEMBERED
+      * IN STATUS-FOUND-INDEX RATHER THAN STATUS-ENTRY-INDEX, SINCE
+      * PERFORM VARYING ADVANCES THE VARYING FIELD ONE MORE TIME
+      * BEFORE RE-TESTING THE UNTIL CONDITION AND EXITING.
+      ******************************************************************
+       1150-TALLY-STATUS.
+
+           SET STATUS-FOUND-SW TO SPACE
+           MOVE ZERO TO STATUS-FOUND-INDEX
+           PERFORM 1160-FIND-STATUS-ENTRY
+               VARYING STATUS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL STATUS-ENTRY-INDEX > STATUS-ENTRY-USED
+               OR STATUS-FOUND
+
+           IF  STATUS-FOUND
+               ADD 1 TO STATUS-ENTRY-COUNT(STATUS-FOUND-INDEX)
+           ELSE
+               IF  STATUS-ENTRY-USED < 20
+                   ADD 1 TO STATUS-ENTRY-USED
+                   MOVE OUT-STATUS-CODE TO
+                       STATUS-ENTRY-CODE(STATUS-ENTRY-USED)
+                   ADD 1 TO STATUS-ENTRY-COUNT(STATUS-ENTRY-USED)
+               ELSE
+                   ADD 1 TO STATUS-OVERFLOW-COUNT
+               END-IF
+           END-IF
+           .
+
+       1160-FIND-STATUS-ENTRY.
+
+           IF  STATUS-ENTRY-CODE(STATUS-ENTRY-INDEX) = OUT-STATUS-CODE
+               SET STATUS-FOUND TO TRUE
+               MOVE STATUS-ENTRY-INDEX TO STATUS-FOUND-INDEX
+           END-IF
+           .
+
+       1200-TALLY-TRAILER.
+
+           ADD 1 TO TRAILER-RECORD-COUNT
+           MOVE OUT-RECORD-COUNT TO TRAILER-STATED-COUNT
+           MOVE OUT-CONTROL-TOTAL TO TRAILER-STATED-TOTAL
+           .
+
+       1900-READ-RECORD.
+
+           READ OUTPUT-FILE
+               AT END
+                   SET END-OF-OUTPUT TO TRUE
+           END-READ
+           .
+
+      ******************************************************************
+      * DISPLAYS THE SUMMARY REPORT AND CHECKS THE COUNTED FIGURES
+      * AGAINST THE FILE'S OWN TRAILER RECORD.
+      ******************************************************************
+       8000-DISPLAY-REPORT.
+
+           DISPLAY "==================================================="
+           DISPLAY " CONVERT-RPT SUMMARY REPORT"
+           DISPLAY " INPUT FILE: " OUTPUT-FILENAME
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " DETAIL RECORDS:  " DETAIL-RECORD-COUNT
+           DISPLAY " TRAILER RECORDS: " TRAILER-RECORD-COUNT
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " BREAKDOWN BY STATUS CODE"
+
+           PERFORM 8100-DISPLAY-STATUS-ENTRY
+               VARYING STATUS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL STATUS-ENTRY-INDEX > STATUS-ENTRY-USED
+
+           IF  STATUS-OVERFLOW-COUNT > 0
+               DISPLAY "   ** (OTHER): " STATUS-OVERFLOW-COUNT
+           END-IF
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " AMOUNT   MIN:   " AMOUNT-MIN
+           DISPLAY " AMOUNT   MAX:   " AMOUNT-MAX
+           DISPLAY " AMOUNT   TOTAL: " AMOUNT-TOTAL
+           DISPLAY " EFFECTIVE DATE MIN: " DATE-MIN
+           DISPLAY " EFFECTIVE DATE MAX: " DATE-MAX
+           DISPLAY "---------------------------------------------------"
+
+           PERFORM 8200-CHECK-TRAILER-BALANCE
+
+           DISPLAY "==================================================="
+           .
+
+       8100-DISPLAY-STATUS-ENTRY.
+
+           DISPLAY "   " STATUS-ENTRY-CODE(STATUS-ENTRY-INDEX)
+               ": " STATUS-ENTRY-COUNT(STATUS-ENTRY-INDEX)
+           .
+
+       8200-CHECK-TRAILER-BALANCE.
+
+           IF  TRAILER-RECORD-COUNT = 0
+               SET BALANCE-OK-SW TO SPACE
+               DISPLAY " NO TRAILER RECORD FOUND IN " OUTPUT-FILENAME
+           ELSE
+               IF  TRAILER-STATED-COUNT NOT = DETAIL-RECORD-COUNT
+               OR TRAILER-STATED-TOTAL NOT = AMOUNT-TOTAL
+                   SET BALANCE-OK-SW TO SPACE
+                   DISPLAY " FILE DOES NOT BALANCE: TRAILER SAYS "
+                       TRAILER-STATED-COUNT "/" TRAILER-STATED-TOTAL
+                       ", COUNTED " DETAIL-RECORD-COUNT "/"
+                       AMOUNT-TOTAL
+               ELSE
+                   DISPLAY " FILE BALANCES AGAINST ITS TRAILER RECORD"
+               END-IF
+           END-IF
+           .
+
+       9000-TERMINATE.
+
+           CLOSE OUTPUT-FILE
+
+           IF  BALANCE-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
