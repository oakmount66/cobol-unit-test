@@ -7,6 +7,30 @@
       *            THEM RECORD BY RECORD.
       *
       * USAGE:     CONVERT-TEST EXPECTED-OUTPUT-FILE ACTUAL-OUTPUT-FILE
+      *            [RESULTS-LOG-FILE [INDEXED]]
+      *
+      *            WHEN RESULTS-LOG-FILE IS GIVEN, A TIMESTAMPED
+      *            PASS/FAIL LINE IS APPENDED TO IT SO SUCCESSIVE
+      *            REGRESSION RUNS BUILD AN AUDIT TRAIL.
+      *
+      *            WHEN THE LITERAL INDEXED IS GIVEN AS THE FOURTH
+      *            ARGUMENT, ACTUAL-OUTPUT-FILE IS OPENED AS AN
+      *            INDEXED FILE (THE FORM CONVERT PRODUCES WHEN ITS
+      *            OWN INDEXED OUTPUT MODE IS USED) AND EACH EXPECTED
+      *            RECORD IS LOOKED UP BY ACCOUNT KEY (OR HIGH-VALUES
+      *            FOR THE TRAILER) INSTEAD OF BEING READ BACK
+      *            SEQUENTIALLY.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  THE OUTPUT COPYBOOK NOW ENDS IN A TRAILER
+      *                RECORD. FIELD COMPARISON IS RECORD-TYPE AWARE,
+      *                AND THE ACTUAL FILE'S OWN DETAIL RECORDS ARE
+      *                INDEPENDENTLY TALLIED AND CHECKED AGAINST ITS
+      *                TRAILER SO A BALANCING BUG IN CONVERT FAILS THE
+      *                TEST EVEN IF THE EXPECTED FIXTURE WAS BUILT
+      *                WITH THE SAME BUG.
+      *   08 AUG 2026  ADDED AN OPTIONAL INDEXED COMPARE MODE TO MATCH
+      *                CONVERT'S OPTIONAL INDEXED OUTPUT MODE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERT-TEST.
@@ -14,14 +38,29 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
   
-           SELECT EXPECTED-RESULT-FILE 
-               ASSIGN TO EXPECTED-RESULT-FILENAME
+           SELECT EXPECTED-RESULT-FILE
+               ASSIGN TO DYNAMIC EXPECTED-RESULT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT ACTUAL-RESULT-FILE 
-               ASSIGN TO ACTUAL-RESULT-FILENAME
+           SELECT ACTUAL-RESULT-FILE
+               ASSIGN TO DYNAMIC ACTUAL-RESULT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RESULTS-LOG-FILE
+               ASSIGN TO DYNAMIC RESULTS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-LOG-FILE-STATUS.
+
+      * ALTERNATE FORM OF THE ACTUAL RESULT FILE USED ONLY IN INDEXED
+      * COMPARE MODE, MATCHING THE INDEXED FILE CONVERT PRODUCES WHEN
+      * ITS OWN INDEXED OUTPUT MODE IS USED.
+           SELECT ACTUAL-RESULT-INDEXED-FILE
+               ASSIGN TO DYNAMIC ACTUAL-RESULT-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACTUAL-INDEXED-KEY
+               FILE STATUS IS ACTUAL-INDEXED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -33,6 +72,31 @@
        01  ACTUAL-RESULT-RECORD.
            COPY OUTPUT.
 
+       FD  RESULTS-LOG-FILE.
+       01  RESULTS-LOG-RECORD               PIC X(480).
+
+      * CARRIES THE SAME BYTES AS ACTUAL-RESULT-RECORD BUT DECLARED
+      * WITH ITS OWN FIELD NAMES SO RECORD KEY CAN NAME A FIELD
+      * DECLARED DIRECTLY IN THIS FD. THE KEY OVERLAYS THE SAME BYTE
+      * RANGE AS OUT-ACCOUNT-KEY IN THE OUTPUT COPYBOOK -- TRUE FOR A
+      * DETAIL RECORD, BUT CONVERT'S INDEXED OUTPUT MODE GIVES THE
+      * TRAILER ITS OWN NON-OVERLAPPING LAYOUT (SEE INDEXED-OUTPUT-
+      * TRAILER IN CONVERT.CBL) SO THE HIGH-VALUES KEY DOES NOT
+      * DESTROY THE TRAILER'S OWN COUNT/TOTAL. THE SECOND RECORD BELOW
+      * MIRRORS THAT LAYOUT FOR READING IT BACK.
+       FD  ACTUAL-RESULT-INDEXED-FILE.
+       01  ACTUAL-RESULT-INDEXED-RECORD.
+           05  ACTUAL-INDEXED-RECORD-TYPE    PIC X(01).
+           05  ACTUAL-INDEXED-KEY            PIC X(10).
+           05  FILLER                        PIC X(69).
+       01  ACTUAL-INDEXED-TRAILER REDEFINES
+               ACTUAL-RESULT-INDEXED-RECORD.
+           05  ACTUAL-INDEXED-TRAILER-TYPE   PIC X(01).
+           05  ACTUAL-INDEXED-TRAILER-KEY    PIC X(10).
+           05  ACTUAL-INDEXED-TRAILER-COUNT  PIC 9(09).
+           05  ACTUAL-INDEXED-TRAILER-TOTAL  PIC S9(11)V99.
+           05  FILLER                        PIC X(47).
+
        WORKING-STORAGE SECTION.
 
        01  ARGS PIC X(500).
@@ -40,7 +104,28 @@
        01  ARG-VALUES.
            05  EXPECTED-RESULT-FILENAME PIC X(120).
            05  ACTUAL-RESULT-FILENAME   PIC X(120).
- 
+           05  RESULTS-LOG-FILENAME     PIC X(120).
+           05  COMPARE-MODE-INDICATOR   PIC X(10).
+
+      * RESULTS-LOG-FILENAME IS AN OPTIONAL THIRD COMMAND-LINE
+      * ARGUMENT. WHEN SUPPLIED, EACH RUN'S PASS/FAIL LINE IS
+      * APPENDED TO IT SO A JOB LOG ISN'T THE ONLY RECORD OF THE RUN.
+       01  RESULTS-LOG-REQUESTED-SW      PIC X VALUE SPACE.
+           88  RESULTS-LOG-REQUESTED     VALUE "Y".
+       01  RUN-TIMESTAMP                 PIC X(21) VALUE SPACES.
+       01  RESULTS-LOG-FILE-STATUS       PIC X(2) VALUE "00".
+
+      * COMPARE-MODE-INDICATOR IS AN OPTIONAL FOURTH COMMAND-LINE
+      * ARGUMENT. WHEN IT IS THE LITERAL "INDEXED", ACTUAL-OUTPUT-FILE
+      * IS OPENED AS AN INDEXED FILE AND COMPARED BY KEY LOOKUP
+      * INSTEAD OF SEQUENTIALLY.
+       01  COMPARE-MODE-INDEXED-SW       PIC X VALUE SPACE.
+           88  COMPARE-MODE-INDEXED      VALUE "Y".
+       01  ACTUAL-INDEXED-STATUS         PIC X(2) VALUE "00".
+       01  ACTUAL-RECORD-FOUND-SW        PIC X VALUE SPACE.
+           88  ACTUAL-RECORD-FOUND       VALUE "Y".
+           88  ACTUAL-RECORD-NOT-FOUND   VALUE "N".
+
        01  EOF-EXPECTED PIC X VALUE SPACES.
            88  END-OF-EXPECTED          VALUE "Y".
        01  EOF-ACTUAL PIC X VALUE SPACES.
@@ -50,14 +135,47 @@
            88  TEST-FAIL                VALUE "**** FAIL: ".
        01  EXPECTED-LINE-NUMBER         PIC 9(6) VALUE ZERO.
        01  ACTUAL-LINE-NUMBER           PIC 9(6) VALUE ZERO.
-       01  STATUS-MESSAGE               PIC X(100) VALUE SPACES.
+       01  TOTAL-LINE-COUNT             PIC 9(6) VALUE ZERO.
+       01  STATUS-MESSAGE               PIC X(450) VALUE SPACES.
+
+      * COUNTS AND TRACKS EVERY MISMATCHED LINE FOUND WHILE COMPARING
+      * TO END OF FILE SO A REGRESSION RUN REPORTS ITS FULL BLAST
+      * RADIUS INSTEAD OF STOPPING AT THE FIRST DIFFERING RECORD.
+       01  LINE-COUNT-MISMATCH-SW        PIC X VALUE SPACE.
+           88  LINE-COUNT-MISMATCH       VALUE "Y".
+       01  MISMATCH-COUNT                PIC 9(6) VALUE ZERO.
+       01  MAX-MISMATCH-LINES-DISPLAYED  PIC 9(3) VALUE 20.
+       01  MISMATCH-LINE-TABLE.
+           05  MISMATCH-LINE-ENTRY OCCURS 500 TIMES
+                                          PIC 9(6).
+       01  MISMATCH-INDEX                PIC 9(6) VALUE ZERO.
+       01  DISPLAY-LINE-COUNT            PIC 9(6) VALUE ZERO.
+       01  SUMMARY-LINE-LIST             PIC X(160) VALUE SPACES.
+       01  SUMMARY-LINE-LIST-PTR         PIC 9(4) VALUE 1.
+       01  STATUS-MESSAGE-TEMP           PIC X(450) VALUE SPACES.
+
+      * INDEPENDENTLY TALLIES THE ACTUAL FILE'S OWN DETAIL RECORDS AS
+      * THEY ARE READ SO ITS TRAILER CAN BE CHECKED FOR INTERNAL
+      * CONSISTENCY, NOT JUST COMPARED BYTE-FOR-BYTE TO THE EXPECTED
+      * TRAILER.
+       01  ACTUAL-DETAIL-COUNT           PIC 9(09) VALUE ZERO.
+       01  ACTUAL-DETAIL-TOTAL           PIC S9(11)V99 VALUE ZERO.
+       01  BALANCE-ERROR-SW              PIC X VALUE SPACE.
+           88  BALANCE-ERROR              VALUE "Y".
+       01  BALANCE-MESSAGE                PIC X(160) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        0000-MAIN.
 
            PERFORM 0500-INITIALIZE
-           PERFORM 1000-COMPARE-FILES
+
+           IF  COMPARE-MODE-INDEXED
+               PERFORM 1000-COMPARE-FILES-INDEXED
+           ELSE
+               PERFORM 1000-COMPARE-FILES
+           END-IF
+
            GOBACK
            .
 
@@ -66,43 +184,249 @@
            ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
            UNSTRING ARGS DELIMITED BY SPACE
                INTO EXPECTED-RESULT-FILENAME ACTUAL-RESULT-FILENAME
+                   RESULTS-LOG-FILENAME COMPARE-MODE-INDICATOR
            END-UNSTRING
 
-           IF  EXPECTED-RESULT-FILENAME = SPACES 
+           IF  EXPECTED-RESULT-FILENAME = SPACES
            OR ACTUAL-RESULT-FILENAME = SPACES
-               DISPLAY 'USAGE: CONVERT EXPECTED-RESULT-FILENAME' 
-                   ' ACTUAL-RESULT-FILENAME'
+               DISPLAY 'USAGE: CONVERT EXPECTED-RESULT-FILENAME'
+                   ' ACTUAL-RESULT-FILENAME [RESULTS-LOG-FILE'
+                   ' [INDEXED]]'
                GOBACK
            END-IF
+
+           IF  RESULTS-LOG-FILENAME NOT = SPACES
+               SET RESULTS-LOG-REQUESTED TO TRUE
+           END-IF
+
+           IF  FUNCTION TRIM(COMPARE-MODE-INDICATOR) = "INDEXED"
+               SET COMPARE-MODE-INDEXED TO TRUE
+           END-IF
            .
 
        1000-COMPARE-FILES.
            OPEN INPUT EXPECTED-RESULT-FILE
            OPEN INPUT ACTUAL-RESULT-FILE
 
+           IF  RESULTS-LOG-REQUESTED
+               PERFORM 1050-OPEN-RESULTS-LOG
+           END-IF
+
            DISPLAY "==================================================="
            DISPLAY " FUNCTIONAL TESTS FOR CONVERT.CBL"
            DISPLAY " EXPECTED OUTPUT FILE: " EXPECTED-RESULT-FILENAME
            DISPLAY " ACTUAL OUTPUT FILE:   " ACTUAL-RESULT-FILENAME
 
            PERFORM 2000-COMPARE-RECORDS
-               UNTIL TEST-FAIL OR END-OF-EXPECTED OR END-OF-ACTUAL
+               UNTIL END-OF-EXPECTED AND END-OF-ACTUAL
+
+           COMPUTE TOTAL-LINE-COUNT =
+               FUNCTION MAX(EXPECTED-LINE-NUMBER ACTUAL-LINE-NUMBER)
+
+           IF  MISMATCH-COUNT > 0 OR LINE-COUNT-MISMATCH
+           OR BALANCE-ERROR
+               SET TEST-FAIL TO TRUE
+               PERFORM 2900-BUILD-SUMMARY-MESSAGE
+           ELSE
+               SET TEST-PASS TO TRUE
+           END-IF
 
            IF  TEST-FAIL
-               DISPLAY TEST-STATUS 
-               FUNCTION SUBSTITUTE
-                   (STATUS-MESSAGE; "LINE"; EXPECTED-LINE-NUMBER)
+               DISPLAY TEST-STATUS STATUS-MESSAGE
+               MOVE 4 TO RETURN-CODE
            ELSE
                DISPLAY TEST-STATUS "ACTUAL RESULT MATCHES"
-                   " EXPECTED RESULT"    
+                   " EXPECTED RESULT"
+               MOVE 0 TO RETURN-CODE
            END-IF
 
            DISPLAY "==================================================="
 
+           IF  RESULTS-LOG-REQUESTED
+               PERFORM 1090-WRITE-RESULTS-LOG
+               CLOSE RESULTS-LOG-FILE
+           END-IF
+
            CLOSE EXPECTED-RESULT-FILE
            CLOSE ACTUAL-RESULT-FILE
            .
 
+      ******************************************************************
+      * OPENS THE OPTIONAL RESULTS LOG FOR APPEND. THE FILE MAY NOT
+      * EXIST YET ON THE FIRST RUN OF A NEW REGRESSION SUITE, SO PROBE
+      * FOR IT WITH OPEN INPUT FIRST AND OPEN OUTPUT OR EXTEND
+      * ACCORDINGLY, RATHER THAN LETTING A FAILED OPEN EXTEND LEAVE
+      * THE FILE IN A BAD STATE FOR THE OPEN OUTPUT RETRY.
+      ******************************************************************
+       1050-OPEN-RESULTS-LOG.
+
+           OPEN INPUT RESULTS-LOG-FILE
+           CLOSE RESULTS-LOG-FILE
+
+           IF  RESULTS-LOG-FILE-STATUS = "00"
+               OPEN EXTEND RESULTS-LOG-FILE
+           ELSE
+               OPEN OUTPUT RESULTS-LOG-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           .
+
+       1090-WRITE-RESULTS-LOG.
+
+           MOVE SPACES TO RESULTS-LOG-RECORD
+           STRING RUN-TIMESTAMP(1:8) "-" RUN-TIMESTAMP(9:6)
+                   DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               TEST-STATUS DELIMITED BY SIZE
+               FUNCTION TRIM(STATUS-MESSAGE) DELIMITED BY SIZE
+               INTO RESULTS-LOG-RECORD
+               ON OVERFLOW
+                   DISPLAY 'CONVERT-TEST: WARNING -- RESULTS LOG'
+                       ' LINE TRUNCATED, TARGET FIELD TOO SMALL'
+           END-STRING
+
+           WRITE RESULTS-LOG-RECORD
+           .
+
+      ******************************************************************
+      * INDEXED-COMPARE COUNTERPART TO 1000-COMPARE-FILES. THE
+      * EXPECTED FILE IS STILL READ SEQUENTIALLY (IT IS BUILT AS AN
+      * ORDINARY FIXTURE FILE), BUT THE ACTUAL FILE IS OPENED INDEXED
+      * AND EACH EXPECTED RECORD IS LOOKED UP BY KEY RATHER THAN READ
+      * BACK IN PARALLEL, SO THE TEST ALSO PROVES THE CONVERTED FILE
+      * IS CORRECTLY RETRIEVABLE BY ACCOUNT KEY, NOT JUST CORRECT IN
+      * SEQUENTIAL ORDER.
+      ******************************************************************
+       1000-COMPARE-FILES-INDEXED.
+
+           OPEN INPUT EXPECTED-RESULT-FILE
+           OPEN INPUT ACTUAL-RESULT-INDEXED-FILE
+
+           IF  RESULTS-LOG-REQUESTED
+               PERFORM 1050-OPEN-RESULTS-LOG
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY " FUNCTIONAL TESTS FOR CONVERT.CBL (INDEXED COMPARE)"
+           DISPLAY " EXPECTED OUTPUT FILE: " EXPECTED-RESULT-FILENAME
+           DISPLAY " ACTUAL OUTPUT FILE:   " ACTUAL-RESULT-FILENAME
+
+           PERFORM 2000-COMPARE-RECORDS-INDEXED
+               UNTIL END-OF-EXPECTED
+
+           MOVE EXPECTED-LINE-NUMBER TO TOTAL-LINE-COUNT
+
+           IF  MISMATCH-COUNT > 0 OR BALANCE-ERROR
+               SET TEST-FAIL TO TRUE
+               PERFORM 2900-BUILD-SUMMARY-MESSAGE
+           ELSE
+               SET TEST-PASS TO TRUE
+           END-IF
+
+           IF  TEST-FAIL
+               DISPLAY TEST-STATUS STATUS-MESSAGE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY TEST-STATUS "ACTUAL RESULT MATCHES"
+                   " EXPECTED RESULT"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "==================================================="
+
+           IF  RESULTS-LOG-REQUESTED
+               PERFORM 1090-WRITE-RESULTS-LOG
+               CLOSE RESULTS-LOG-FILE
+           END-IF
+
+           CLOSE EXPECTED-RESULT-FILE
+           CLOSE ACTUAL-RESULT-INDEXED-FILE
+           .
+
+       2000-COMPARE-RECORDS-INDEXED.
+
+           READ EXPECTED-RESULT-FILE
+               AT END
+                   SET END-OF-EXPECTED TO TRUE
+               NOT AT END
+                   ADD 1 TO EXPECTED-LINE-NUMBER
+                   PERFORM 2050-FETCH-ACTUAL-BY-KEY
+                   PERFORM 2060-EVALUATE-FETCHED-RECORD
+           END-READ
+           .
+
+      ******************************************************************
+      * LOOKS UP THE ACTUAL RECORD MATCHING THE CURRENT EXPECTED
+      * RECORD'S ACCOUNT KEY (OR HIGH-VALUES FOR THE TRAILER, THE
+      * SENTINEL KEY CONVERT'S INDEXED OUTPUT MODE GIVES THE TRAILER).
+      ******************************************************************
+       2050-FETCH-ACTUAL-BY-KEY.
+
+           IF  OUT-TRAILER-RECORD OF EXPECTED-RESULT-RECORD
+               MOVE HIGH-VALUES TO ACTUAL-INDEXED-KEY
+           ELSE
+               MOVE OUT-ACCOUNT-KEY OF EXPECTED-RESULT-RECORD
+                   TO ACTUAL-INDEXED-KEY
+           END-IF
+
+           READ ACTUAL-RESULT-INDEXED-FILE
+               KEY IS ACTUAL-INDEXED-KEY
+               INVALID KEY
+                   SET ACTUAL-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACTUAL-RECORD-FOUND TO TRUE
+                   IF  OUT-TRAILER-RECORD OF EXPECTED-RESULT-RECORD
+                       PERFORM 2055-BUILD-ACTUAL-TRAILER-FROM-INDEXED
+                   ELSE
+                       MOVE ACTUAL-RESULT-INDEXED-RECORD
+                           TO ACTUAL-RESULT-RECORD
+                   END-IF
+           END-READ
+           .
+
+      ******************************************************************
+      * REBUILDS THE ACTUAL-RESULT-RECORD TRAILER VIEW FROM THE
+      * INDEXED FILE'S NON-OVERLAPPING TRAILER FIELDS. THE COUNT AND
+      * TOTAL DO NOT SHARE BYTES WITH THE KEY IN THIS LAYOUT (SEE
+      * INDEXED-OUTPUT-TRAILER IN CONVERT.CBL), SO A DIRECT WHOLE-
+      * RECORD MOVE FROM ACTUAL-RESULT-INDEXED-RECORD WOULD NOT LINE
+      * UP WITH OUT-TRAILER-DATA'S FIELD POSITIONS.
+      ******************************************************************
+       2055-BUILD-ACTUAL-TRAILER-FROM-INDEXED.
+
+           MOVE SPACES TO ACTUAL-RESULT-RECORD
+           SET OUT-TRAILER-RECORD OF ACTUAL-RESULT-RECORD TO TRUE
+           MOVE ACTUAL-INDEXED-TRAILER-COUNT
+               TO OUT-RECORD-COUNT OF ACTUAL-RESULT-RECORD
+           MOVE ACTUAL-INDEXED-TRAILER-TOTAL
+               TO OUT-CONTROL-TOTAL OF ACTUAL-RESULT-RECORD
+           .
+
+       2060-EVALUATE-FETCHED-RECORD.
+
+           IF  ACTUAL-RECORD-NOT-FOUND
+               ADD 1 TO MISMATCH-COUNT
+               IF  MISMATCH-COUNT <= 500
+                   MOVE EXPECTED-LINE-NUMBER TO
+                       MISMATCH-LINE-ENTRY(MISMATCH-COUNT)
+               END-IF
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " KEY NOT FOUND IN ACTUAL INDEXED FILE: ["
+                   OUT-ACCOUNT-KEY OF EXPECTED-RESULT-RECORD "]"
+           ELSE
+               PERFORM 2300-TALLY-ACTUAL-RECORD
+               IF  EXPECTED-RESULT-RECORD NOT = ACTUAL-RESULT-RECORD
+                   ADD 1 TO MISMATCH-COUNT
+                   IF  MISMATCH-COUNT <= 500
+                       MOVE EXPECTED-LINE-NUMBER TO
+                           MISMATCH-LINE-ENTRY(MISMATCH-COUNT)
+                   END-IF
+                   PERFORM 2100-DISPLAY-FIELD-DIFFERENCES
+               END-IF
+           END-IF
+           .
+
        2000-COMPARE-RECORDS.
 
            IF  NOT END-OF-EXPECTED
@@ -110,7 +434,7 @@
                AT END
                    SET END-OF-EXPECTED TO TRUE
                NOT AT END
-                   ADD 1 TO EXPECTED-LINE-NUMBER    
+                   ADD 1 TO EXPECTED-LINE-NUMBER
                END-READ
            END-IF
 
@@ -123,22 +447,273 @@
                END-READ
            END-IF
 
-           IF  END-OF-EXPECTED AND NOT END-OF-ACTUAL
-               SET TEST-FAIL TO TRUE
-               MOVE "MORE RECORDS THAN EXPECTED WERE WRITTEN" 
-                 TO STATUS-MESSAGE
+           IF  (END-OF-EXPECTED AND NOT END-OF-ACTUAL)
+           OR (NOT END-OF-EXPECTED AND END-OF-ACTUAL)
+               SET LINE-COUNT-MISMATCH TO TRUE
            END-IF
 
-           IF  NOT END-OF-EXPECTED AND END-OF-ACTUAL
-               SET TEST-FAIL TO TRUE
-               MOVE "FEWER RECORDS THAN EXPECTED WERE WRITTEN" 
-                 TO STATUS-MESSAGE
+           IF  NOT END-OF-ACTUAL
+               PERFORM 2300-TALLY-ACTUAL-RECORD
            END-IF
 
-           IF  EXPECTED-RESULT-RECORD NOT = ACTUAL-RESULT-RECORD
-               SET TEST-FAIL TO TRUE
-               MOVE "FILES DO NOT MATCH STARTING AT LINE LINE" 
-                 TO STATUS-MESSAGE
+           IF  NOT END-OF-EXPECTED AND NOT END-OF-ACTUAL
+               IF  EXPECTED-RESULT-RECORD NOT = ACTUAL-RESULT-RECORD
+                   ADD 1 TO MISMATCH-COUNT
+                   IF  MISMATCH-COUNT <= 500
+                       MOVE EXPECTED-LINE-NUMBER TO
+                           MISMATCH-LINE-ENTRY(MISMATCH-COUNT)
+                   END-IF
+                   PERFORM 2100-DISPLAY-FIELD-DIFFERENCES
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * WALKS THE ELEMENTARY FIELDS OF THE OUTPUT COPYBOOK FOR THE
+      * CURRENT LINE AND DISPLAYS EACH ONE THAT DIFFERS BY NAME, WITH
+      * ITS EXPECTED AND ACTUAL VALUES, SO A MISMATCH SHOWS WHETHER
+      * IT'S A HARMLESS FORMATTING SHIFT OR A REAL DATA BUG WITHOUT
+      * A HEX DUMP.
+      ******************************************************************
+       2100-DISPLAY-FIELD-DIFFERENCES.
+
+           IF  OUT-RECORD-TYPE OF EXPECTED-RESULT-RECORD
+           NOT = OUT-RECORD-TYPE OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-RECORD-TYPE  EXPECTED=["
+                   OUT-RECORD-TYPE OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-RECORD-TYPE OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-TRAILER-RECORD OF EXPECTED-RESULT-RECORD
+               PERFORM 2150-DISPLAY-TRAILER-DIFFERENCES
+           ELSE
+               PERFORM 2110-DISPLAY-DETAIL-DIFFERENCES
            END-IF
            .
+
+       2110-DISPLAY-DETAIL-DIFFERENCES.
+
+           IF  OUT-ACCOUNT-KEY OF EXPECTED-RESULT-RECORD
+           NOT = OUT-ACCOUNT-KEY OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-ACCOUNT-KEY  EXPECTED=["
+                   OUT-ACCOUNT-KEY OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-ACCOUNT-KEY OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-CUSTOMER-NAME OF EXPECTED-RESULT-RECORD
+           NOT = OUT-CUSTOMER-NAME OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-CUSTOMER-NAME  EXPECTED=["
+                   OUT-CUSTOMER-NAME OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-CUSTOMER-NAME OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-STATUS-CODE OF EXPECTED-RESULT-RECORD
+           NOT = OUT-STATUS-CODE OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-STATUS-CODE  EXPECTED=["
+                   OUT-STATUS-CODE OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-STATUS-CODE OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-AMOUNT OF EXPECTED-RESULT-RECORD
+           NOT = OUT-AMOUNT OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-AMOUNT  EXPECTED=["
+                   OUT-AMOUNT OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-AMOUNT OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-EFFECTIVE-DATE OF EXPECTED-RESULT-RECORD
+           NOT = OUT-EFFECTIVE-DATE OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-EFFECTIVE-DATE  EXPECTED=["
+                   OUT-EFFECTIVE-DATE OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-EFFECTIVE-DATE OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+           .
+
+       2150-DISPLAY-TRAILER-DIFFERENCES.
+
+           IF  OUT-RECORD-COUNT OF EXPECTED-RESULT-RECORD
+           NOT = OUT-RECORD-COUNT OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-RECORD-COUNT  EXPECTED=["
+                   OUT-RECORD-COUNT OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-RECORD-COUNT OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+
+           IF  OUT-CONTROL-TOTAL OF EXPECTED-RESULT-RECORD
+           NOT = OUT-CONTROL-TOTAL OF ACTUAL-RESULT-RECORD
+               DISPLAY "  LINE " EXPECTED-LINE-NUMBER
+                   " FIELD OUT-CONTROL-TOTAL  EXPECTED=["
+                   OUT-CONTROL-TOTAL OF EXPECTED-RESULT-RECORD
+                   "] ACTUAL=["
+                   OUT-CONTROL-TOTAL OF ACTUAL-RESULT-RECORD "]"
+           END-IF
+           .
+
+      ******************************************************************
+      * TALLIES THE ACTUAL FILE'S OWN DETAIL RECORDS AS THEY ARE READ,
+      * THEN, ON REACHING ITS TRAILER, CHECKS THE TRAILER'S STATED
+      * COUNT AND CONTROL TOTAL AGAINST WHAT WAS ACTUALLY TALLIED.
+      * THIS CATCHES A BALANCING BUG IN CONVERT EVEN IF THE EXPECTED
+      * FIXTURE HAPPENS TO CARRY THE SAME WRONG TOTALS.
+      ******************************************************************
+       2300-TALLY-ACTUAL-RECORD.
+
+           IF  OUT-TRAILER-RECORD OF ACTUAL-RESULT-RECORD
+               PERFORM 2350-VALIDATE-ACTUAL-BALANCE
+           ELSE
+               ADD 1 TO ACTUAL-DETAIL-COUNT
+               ADD OUT-AMOUNT OF ACTUAL-RESULT-RECORD
+                   TO ACTUAL-DETAIL-TOTAL
+           END-IF
+           .
+
+       2350-VALIDATE-ACTUAL-BALANCE.
+
+           IF  OUT-RECORD-COUNT OF ACTUAL-RESULT-RECORD
+           NOT = ACTUAL-DETAIL-COUNT
+           OR OUT-CONTROL-TOTAL OF ACTUAL-RESULT-RECORD
+           NOT = ACTUAL-DETAIL-TOTAL
+               SET BALANCE-ERROR TO TRUE
+               STRING "ACTUAL FILE DOES NOT BALANCE: TRAILER SAYS "
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-RECORD-COUNT OF
+                       ACTUAL-RESULT-RECORD) DELIMITED BY SIZE
+                   " RECORDS/" DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-CONTROL-TOTAL OF
+                       ACTUAL-RESULT-RECORD) DELIMITED BY SIZE
+                   ", DETAIL RECORDS ACTUALLY READ TOTAL "
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(ACTUAL-DETAIL-COUNT)
+                       DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(ACTUAL-DETAIL-TOTAL)
+                       DELIMITED BY SIZE
+                   INTO BALANCE-MESSAGE
+                   ON OVERFLOW
+                       DISPLAY 'CONVERT-TEST: WARNING -- BALANCE'
+                           ' MESSAGE TRUNCATED, TARGET FIELD TOO'
+                           ' SMALL'
+               END-STRING
+           END-IF
+           .
+
+      ******************************************************************
+      * BUILDS THE ONE-LINE END-OF-RUN SUMMARY, E.G.
+      *   "7 OF 4200 LINES DIFFER, SEE LINES 12 45 67 ..."
+      * SO A REGRESSION RUN'S FULL BLAST RADIUS SHOWS IN ONE PASS.
+      ******************************************************************
+       2900-BUILD-SUMMARY-MESSAGE.
+
+           MOVE SPACES TO SUMMARY-LINE-LIST
+           MOVE 1 TO SUMMARY-LINE-LIST-PTR
+
+           IF  MISMATCH-COUNT > 0
+               COMPUTE DISPLAY-LINE-COUNT = FUNCTION MIN(MISMATCH-COUNT
+                   MAX-MISMATCH-LINES-DISPLAYED)
+
+               PERFORM 2950-APPEND-MISMATCH-LINE-NUMBER
+                   VARYING MISMATCH-INDEX FROM 1 BY 1
+                   UNTIL MISMATCH-INDEX > DISPLAY-LINE-COUNT
+
+               IF  MISMATCH-COUNT > MAX-MISMATCH-LINES-DISPLAYED
+                   STRING "..." DELIMITED BY SIZE
+                       INTO SUMMARY-LINE-LIST
+                       WITH POINTER SUMMARY-LINE-LIST-PTR
+                   END-STRING
+               END-IF
+
+               STRING FUNCTION TRIM(MISMATCH-COUNT) DELIMITED BY SIZE
+                   " OF " DELIMITED BY SIZE
+                   FUNCTION TRIM(TOTAL-LINE-COUNT) DELIMITED BY SIZE
+                   " LINES DIFFER, SEE LINES " DELIMITED BY SIZE
+                   FUNCTION TRIM(SUMMARY-LINE-LIST) DELIMITED BY SIZE
+                   INTO STATUS-MESSAGE
+                   ON OVERFLOW
+                       DISPLAY 'CONVERT-TEST: WARNING -- STATUS'
+                           ' MESSAGE TRUNCATED, TARGET FIELD TOO'
+                           ' SMALL'
+               END-STRING
+           ELSE
+               MOVE SPACES TO STATUS-MESSAGE
+           END-IF
+
+           IF  LINE-COUNT-MISMATCH
+               IF  MISMATCH-COUNT > 0
+                   MOVE STATUS-MESSAGE TO STATUS-MESSAGE-TEMP
+                   STRING FUNCTION TRIM(STATUS-MESSAGE-TEMP)
+                           DELIMITED BY SIZE
+                       " (RECORD COUNTS ALSO DIFFER: EXPECTED "
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(EXPECTED-LINE-NUMBER)
+                           DELIMITED BY SIZE
+                       " ACTUAL " DELIMITED BY SIZE
+                       FUNCTION TRIM(ACTUAL-LINE-NUMBER)
+                           DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO STATUS-MESSAGE
+                       ON OVERFLOW
+                           DISPLAY 'CONVERT-TEST: WARNING -- STATUS'
+                               ' MESSAGE TRUNCATED, TARGET FIELD TOO'
+                               ' SMALL'
+                   END-STRING
+               ELSE
+                   STRING "RECORD COUNT MISMATCH: EXPECTED "
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(EXPECTED-LINE-NUMBER)
+                           DELIMITED BY SIZE
+                       " LINES, ACTUAL " DELIMITED BY SIZE
+                       FUNCTION TRIM(ACTUAL-LINE-NUMBER)
+                           DELIMITED BY SIZE
+                       " LINES" DELIMITED BY SIZE
+                       INTO STATUS-MESSAGE
+                       ON OVERFLOW
+                           DISPLAY 'CONVERT-TEST: WARNING -- STATUS'
+                               ' MESSAGE TRUNCATED, TARGET FIELD TOO'
+                               ' SMALL'
+                   END-STRING
+               END-IF
+           END-IF
+
+           IF  BALANCE-ERROR
+               IF  FUNCTION TRIM(STATUS-MESSAGE) = SPACES
+                   MOVE BALANCE-MESSAGE TO STATUS-MESSAGE
+               ELSE
+                   MOVE STATUS-MESSAGE TO STATUS-MESSAGE-TEMP
+                   STRING FUNCTION TRIM(STATUS-MESSAGE-TEMP)
+                           DELIMITED BY SIZE
+                       "; " DELIMITED BY SIZE
+                       FUNCTION TRIM(BALANCE-MESSAGE)
+                           DELIMITED BY SIZE
+                       INTO STATUS-MESSAGE
+                       ON OVERFLOW
+                           DISPLAY 'CONVERT-TEST: WARNING -- STATUS'
+                               ' MESSAGE TRUNCATED, TARGET FIELD TOO'
+                               ' SMALL'
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+       2950-APPEND-MISMATCH-LINE-NUMBER.
+
+           STRING FUNCTION TRIM(MISMATCH-LINE-ENTRY(MISMATCH-INDEX))
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO SUMMARY-LINE-LIST
+               WITH POINTER SUMMARY-LINE-LIST-PTR
+           END-STRING
+           .
  
\ No newline at end of file
